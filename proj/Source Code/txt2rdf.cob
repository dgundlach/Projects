@@ -5,58 +5,224 @@ AUTHOR.             DAVID POWELL,  MMfab, Inc.
 ENVIRONMENT      DIVISION.                                             
 CONFIGURATION    SECTION.                                              
 INPUT-OUTPUT     SECTION.                                              
-FILE-CONTROL.                                                          
-    SELECT  RTF-IN-FILE     ASSIGN  "RTFFROM".                         
-    SELECT  RTF-OUT-FILE    ASSIGN  "RTFTO".                           
-DATA    DIVISION.                                                      
-FILE    SECTION.                                                       
-                                                                        
-$DEFINE  %MAXINLEN=600#                                                 
-$DEFINE  %MAXOUTLEN=1024#                                               
-                                                                        
-FD  RTF-IN-FILE     RECORD  VARYING FROM  0  TO  %MAXINLEN             
-                    DEPENDING ON  INPUT-LEN.                           
-01  RTF-IN-REC              PIC  X(%MAXINLEN).                         
-                                                                        
-FD  RTF-OUT-FILE    RECORD  VARYING FROM  0  TO  %MAXOUTLEN            
-                    DEPENDING ON    RTF-REC-LEN.                       
-01  RTF-OUT-REC             PIC  X(%MAXOUTLEN).                        
-                                                                        
-WORKING-STORAGE SECTION.                                               
+FILE-CONTROL.
+    SELECT  RTF-IN-FILE     ASSIGN  "RTFFROM".
+    SELECT  RTF-OUT-FILE    ASSIGN  "RTFTO".
+**   HTML-OUT-FILE is the HTML-mode equivalent of RTF-OUT-FILE; only
+**   one of the two is opened in a given run -- see 0000-MAIN-RTN.
+    SELECT  HTML-OUT-FILE   ASSIGN  "HTMLTO".
+**   Per-record error/audit trail -- one line per error condition,
+**   so a nonzero RTF_ERRORS doesn't require a re-run to locate.
+    SELECT  RTFERRLOG-FILE  ASSIGN  "RTFERRLOG".
+**   Batch mode only -- one input/output file-name pair per record;
+**   see 0110-BATCH-DRIVER.
+    SELECT  BATCH-CTL-FILE  ASSIGN  "RTFBATCH".
+**   PCL-to-RTF/HTML escape-code mapping, loaded once into PCL-MAP-
+**   TABLE by 0010-LOAD-PCL-TABLE -- lets report-forms owners add or
+**   change an escape code just by editing this file, no recompile.
+**   This one is new as of the mapping-table change and isn't yet a
+**   given in every job stream the way RTFFROM/RTFTO are, so unlike
+**   the other SELECTs above it carries a FILE STATUS -- a missing
+**   equate gets one clear diagnostic instead of a raw intrinsic
+**   abend; see 0010-LOAD-PCL-TABLE.
+    SELECT  PCLMAP-FILE     ASSIGN  "PCLMAP"
+                            FILE STATUS  PCLMAP-FILE-STATUS.
+DATA    DIVISION.
+FILE    SECTION.
+
+$DEFINE  %MAXINLEN=600#
+$DEFINE  %MAXOUTLEN=1024#
+
+FD  RTF-IN-FILE     RECORD  VARYING FROM  0  TO  %MAXINLEN
+                    DEPENDING ON  INPUT-LEN.
+01  RTF-IN-REC              PIC  X(%MAXINLEN).
+
+FD  RTF-OUT-FILE    RECORD  VARYING FROM  0  TO  %MAXOUTLEN
+                    DEPENDING ON    RTF-REC-LEN.
+01  RTF-OUT-REC             PIC  X(%MAXOUTLEN).
+
+FD  HTML-OUT-FILE   RECORD  VARYING FROM  0  TO  %MAXOUTLEN
+                    DEPENDING ON    RTF-REC-LEN.
+01  HTML-OUT-REC            PIC  X(%MAXOUTLEN).
+
+FD  RTFERRLOG-FILE  RECORD  VARYING FROM  0  TO  132
+                    DEPENDING ON    ERRLOG-REC-LEN.
+01  ERRLOG-REC              PIC  X(132).
+
+FD  BATCH-CTL-FILE  RECORD  VARYING FROM  0  TO  160
+                    DEPENDING ON    BATCH-REC-LEN.
+01  BATCH-CTL-REC            PIC  X(160).
+
+FD  PCLMAP-FILE     RECORD  CONTAINS  40  CHARACTERS.
+01  PCLMAP-REC.
+    05  PCLMAP-REC-CODE         PIC  X(05).
+    05  PCLMAP-REC-CODE-LEN     PIC  9(02).
+    05  PCLMAP-REC-RTF-TEXT     PIC  X(14).
+    05  PCLMAP-REC-RTF-LEN      PIC  9(02).
+    05  PCLMAP-REC-HTML-TEXT    PIC  X(14).
+    05  PCLMAP-REC-HTML-LEN     PIC  9(02).
+    05  PCLMAP-REC-ACTION       PIC  X(01).
+
+WORKING-STORAGE SECTION.
 77  INPUT-LEN               PIC S9(09)  COMP.                          
 77  RTF-REC-LEN             PIC S9(09)  COMP.                          
 77  OUT-PTR                 PIC S9(09)  COMP.                          
 77  JUNK                    PIC S9(09)  COMP.                          
 77  SUB                     PIC S9(09)  COMP.                          
 77  SPACING-CODES           PIC  X(252) VALUE  ALL  "\par".            
-77  ERROR-VAR-NAME          PIC  X(10)  VALUE  "RTF_ERRORS".           
-77  ERROR-CNT               PIC S9(09)  COMP  VALUE  0.                
-77  STDLIST-OR-NOT          PIC  X(01).                                
-    88  IS-STDLIST                        VALUE  "I".                    
-    88  NOT-STDLIST                       VALUE  "N".                    
-77  PRESPACE-OR-POSTSPACE   PIC  X(01)  VALUE  "?".                    
-   88  WANT-PRESPACE                     VALUE  "R".                    
-   88  WANT-POSTSPACE                    VALUE  "O".                    
-   88  WANT-WHAT-SPACING-UNCLEAR         VALUE  "?".                    
-                                                                        
-01  PCL-CODES-ETC.                                                     
-    05  ESC                 PIC  X(01)  VALUE  %33.                    
-    05  PCL-BOLD-ON         PIC  X(04)  VALUE  "(s3B".                 
-    05  PCL-BOLD-OFF        PIC  X(04)  VALUE  "(s0B".                 
-    05  PCL-ITALICS-ON      PIC  X(04)  VALUE  "(s1S".                 
-    05  PCL-ITALICS-OFF     PIC  X(04)  VALUE  "(s0S".                 
-    05  PCL-UNDER-ON        PIC  X(03)  VALUE  "&dD".                  
-    05  PCL-UNDER-OFF       PIC  X(03)  VALUE  "&d@".                  
-                                                                        
-**   See Intrinsics manual page 4-262 / 4-265 for CCTL codes            
+77  ERROR-VAR-NAME          PIC  X(10)  VALUE  "RTF_ERRORS".
+77  ERROR-CNT               PIC S9(09)  COMP  VALUE  0.
+77  INPUT-REC-NUM            PIC S9(09)  COMP  VALUE  0.
+
+**   End-of-run summary counters -- see 0100-CONVERT-ONE-FILE-SUMMARY
+**   and 0000-MAIN-X.  INPUT-REC-NUM doubles as the "records read"
+**   count; these three are the rest of what the summary needs.
+77  RECS-WRITTEN-CNT         PIC S9(09)  COMP  VALUE  0.
+77  PAGE-CNT                 PIC S9(09)  COMP  VALUE  0.
+77  TOTAL-RECS-READ          PIC S9(09)  COMP  VALUE  0.
+77  TOTAL-RECS-WRITTEN       PIC S9(09)  COMP  VALUE  0.
+77  TOTAL-PAGE-CNT           PIC S9(09)  COMP  VALUE  0.
+77  TOTAL-ERROR-CNT          PIC S9(09)  COMP  VALUE  0.
+77  ERRLOG-REC-LEN           PIC S9(09)  COMP.
+77  ERRLOG-PTR               PIC S9(09)  COMP.
+01  ERRLOG-FIELDS.
+    05  ERRLOG-RECNUM-ED    PIC  ZZZZZZZZ9.
+    05  ERRLOG-REASON       PIC  X(60).
+77  STDLIST-OR-NOT          PIC  X(01).
+    88  IS-STDLIST                        VALUE  "I".
+    88  NOT-STDLIST                       VALUE  "N".
+**   Job/user/account text off the stdlist ":JOB " line -- captured
+**   as document metadata by 1050-WRITE-JOB-HEADER instead of just
+**   driving the IS-STDLIST spacing switch above.  JOB-NAME-TEXT and
+**   JOB-AUTHOR-TEXT are JOB-INFO-TEXT split into the job name and
+**   the "user.account" that submitted it (the part before and after
+**   the first comma/semicolon on the :JOB line); HAVE-JOB-HEADER-SW
+**   says whether those two are worth repeating, and 1150-PAGE-HEADER
+**   (called from 1100-SPACING) repeats them as a running header at
+**   the top of every later page.
+77  JOB-INFO-TEXT            PIC  X(78).
+77  JOB-NAME-TEXT            PIC  X(40).
+77  JOB-AUTHOR-TEXT          PIC  X(40).
+77  HAVE-JOB-HEADER-SW       PIC  X(01)  VALUE  "N".
+    88  HAVE-JOB-HEADER                   VALUE  "Y".
+    88  NO-JOB-HEADER                      VALUE  "N".
+77  PRESPACE-OR-POSTSPACE   PIC  X(01)  VALUE  "?".
+   88  WANT-PRESPACE                     VALUE  "R".
+   88  WANT-POSTSPACE                    VALUE  "O".
+   88  WANT-WHAT-SPACING-UNCLEAR         VALUE  "?".
+
+**   CCTL-ZERO (overprint -- no line advance) has no real column-
+**   addressable overlay in RTF/HTML, so the overprinted line is
+**   rendered bold instead, merged onto the same paragraph as the
+**   line it overprints; see 1100-SPACING and 1000-PROCESS-REC.
+77  OVERPRINT-SW             PIC  X(01)  VALUE  "N".
+    88  OVERPRINT-ON                      VALUE  "Y".
+    88  OVERPRINT-OFF                     VALUE  "N".
+
+**   Tracks whether the last thing written puts us at the top of a
+**   page, so a CCTL-CONDITIONAL-FF (49) can be suppressed instead of
+**   turned into an unconditional eject; see 1100-SPACING.
+77  PAGE-POSITION-SW         PIC  X(01)  VALUE  "Y".
+    88  AT-TOP-OF-PAGE                    VALUE  "Y".
+    88  NOT-AT-TOP-OF-PAGE                VALUE  "N".
+
+**   Output-mode switch -- RTF (the historical default) or HTML.
+**   Driven off the JCW tested in 0000-MAIN-RTN; see HTML-MODE-VAR-NAME.
+77  HTML-MODE-VAR-NAME      PIC  X(13)  VALUE  "RTF_HTML_MODE".
+77  HTML-MODE-JCW           PIC S9(09)  COMP  VALUE  0.
+77  OUTPUT-MODE-SW          PIC  X(01)  VALUE  "R".
+    88  OUTPUT-MODE-RTF                    VALUE  "R".
+    88  OUTPUT-MODE-HTML                   VALUE  "H".
+77  TAG-LEN                 PIC S9(09)  COMP.
+
+**   Restart/checkpoint marker -- set to 0 as soon as we start
+**   extending the output file(s), and back to 1 only after a clean
+**   STOP RUN.  Found still 0 at the top of a run, it means the prior
+**   run was killed or abended partway through the OPEN EXTEND, so we
+**   refuse to extend onto it again (that would duplicate whatever it
+**   already wrote) and make the operator deal with it instead.
+77  RESTART-VAR-NAME         PIC  X(11)  VALUE  "RTF_RESTART".
+77  RESTART-JCW              PIC S9(09)  COMP  VALUE  0.
+
+**   Batch mode -- convert a list of file pairs in one run instead of
+**   the usual single RTFFROM/RTFTO pair; see 0110-BATCH-DRIVER.
+77  BATCH-MODE-VAR-NAME      PIC  X(14)  VALUE  "RTF_BATCH_MODE".
+77  BATCH-MODE-JCW           PIC S9(09)  COMP  VALUE  0.
+77  BATCH-MODE-SW            PIC  X(01)  VALUE  "N".
+    88  BATCH-MODE-ON                     VALUE  "Y".
+    88  BATCH-MODE-OFF                    VALUE  "N".
+77  BATCH-REC-LEN            PIC S9(09)  COMP.
+01  BATCH-FIELDS.
+    05  BATCH-IN-NAME        PIC  X(78).
+    05  BATCH-OUT-NAME       PIC  X(78).
+01  COMMAND-FIELDS.
+    05  COMMAND-STRING       PIC  X(100).
+    05  COMMAND-PTR          PIC S9(09)  COMP.
+    05  COMMAND-LEN          PIC S9(09)  COMP.
+    05  COMMAND-RESULT       PIC S9(09)  COMP.
+
+01  PCL-CODES-ETC.
+    05  ESC                 PIC  X(01)  VALUE  %33.
+
+**   Tracks whether the last position shift left us in superscript
+**   or subscript, so a later position-off code can close the matching
+**   HTML tag; RTF's "\nosupersub" needs no such state.
+77  PCL-POSITION-SW          PIC  X(01)  VALUE  "N".
+    88  PCL-POS-SUPER                     VALUE  "S".
+    88  PCL-POS-SUB                       VALUE  "B".
+    88  PCL-POS-NORMAL                     VALUE  "N".
+
+**   HTML equivalents of the RTF control words above, used in place
+**   of PCL-CODES-ETC / SPACING-CODES when OUTPUT-MODE-HTML.  The
+**   super/subscript close tags stay here (rather than in PCL-MAP-
+**   TABLE below) because which one applies is a run-time decision
+**   (PCL-POSITION-SW), not a static per-code substitution.
+77  HTML-SPACING-CODES      PIC  X(252) VALUE  ALL  "<br>".
+01  HTML-CODES-ETC.
+    05  HTML-PAGE-BREAK     PIC  X(04)  VALUE  "<br>".
+    05  HTML-SUPER-OFF      PIC  X(06)  VALUE  "</sup>".
+    05  HTML-SUB-OFF        PIC  X(06)  VALUE  "</sub>".
+
+**   PCL-to-RTF/HTML escape-code mapping -- loaded once by
+**   0010-LOAD-PCL-TABLE from PCLMAP-FILE and walked by 1210-PCL-
+**   LOOKUP in place of the old hardcoded bold/italics/underline/etc.
+**   IF-chain, so adding a new escape code (or changing the text an
+**   existing one maps to) is a PCLMAP-FILE edit, not a recompile.
+**   PCL-MAP-ACTION drives the three codes that also touch
+**   PCL-POSITION-SW: "S" = entering superscript, "B" = entering
+**   subscript, "C" = position-off (clears it; HTML-mode also has to
+**   pick HTML-SUPER-OFF vs HTML-SUB-OFF off PCL-POSITION-SW, so that
+**   close tag is emitted specially rather than out of the table --
+**   see 1200-CONTENTS).  Blank means no side effect.
+77  PCL-MAP-COUNT            PIC S9(04)  COMP  VALUE  0.
+77  PCL-MAP-MAX              PIC S9(04)  COMP  VALUE  40.
+77  PCL-MAP-IDX              PIC S9(04)  COMP.
+77  PCL-MAP-FOUND-IDX        PIC S9(04)  COMP  VALUE  0.
+77  PCLMAP-FILE-STATUS       PIC  X(02).
+01  PCL-MAP-TABLE.
+    05  PCL-MAP-ENTRY        OCCURS  40  TIMES.
+        10  PCL-MAP-CODE         PIC  X(05).
+        10  PCL-MAP-CODE-LEN    PIC  9(02).
+        10  PCL-MAP-RTF-TEXT     PIC  X(14).
+        10  PCL-MAP-RTF-LEN     PIC  9(02).
+        10  PCL-MAP-HTML-TEXT    PIC  X(14).
+        10  PCL-MAP-HTML-LEN    PIC  9(02).
+        10  PCL-MAP-ACTION       PIC  X(01).
+            88  PCL-MAP-ACTION-SET-SUPER     VALUE  "S".
+            88  PCL-MAP-ACTION-SET-SUB       VALUE  "B".
+            88  PCL-MAP-ACTION-CLEAR-POS     VALUE  "C".
+            88  PCL-MAP-ACTION-NONE          VALUE  " ".
+
+**   See Intrinsics manual page 4-262 / 4-265 for CCTL codes
 01  CCTL-STUFF.                                                        
     05  F               PIC  X(01)  VALUE  LOW-VALUES.                 
     05  CCTL-BYTE       PIC  X(01).                                    
 01  CCTL-CODE   REDEFINES   CCTL-STUFF  PIC S9(04)  COMP.              
     88  CCTL-TRIPLE             VALUE   45.                            
     88  CCTL-DOUBLE             VALUE   48.                            
-**   88  CCTL-CONDITIONAL-FF     VALUE   49.                            
-    88  CCTL-FF                 VALUE   49,  192.                      
+    88  CCTL-CONDITIONAL-FF     VALUE   49.
+    88  CCTL-UNCONDITIONAL-FF   VALUE   192.
+    88  CCTL-FF                 VALUE   49,  192.
     88  CCTL-WANT-POSTSPACE     VALUE   64.                            
     88  CCTL-WANT-PRESPACE      VALUE   65.                            
 **   88  CCTL-NO-AUTO-PAGE-EJECT VALUE   67.                            
@@ -101,62 +267,395 @@ $CONTROL  LOCON
 **************************************************                      
 **************************************************                      
 **                                                                      
- PROCEDURE  DIVISION.                                                   
- 0000-MAIN-RTN               SECTION.                                   
-     OPEN    INPUT       RTF-IN-FILE.                                   
-     OPEN    EXTEND      RTF-OUT-FILE.                                  
-                                                                        
-     CALL  INTRINSIC  "GETINFO"  USING   INFO-STRING                    
-                                         INFO-LENGTH                    
-                                         PARM-FILE-CODE                 
-                                GIVING   GETINFO-RESULT.                
-     IF  GETINFO-RESULT      <>  0                                      
-         DISPLAY  "'GETINFO' INTRINSIC FAILURE; RESULT = "              
-                  GETINFO-RESULT                                        
-                  "; INFO-STRING = ",  INFO-STRING                      
-                  "; INFO-LENGTH = ",  INFO-LENGTH                      
-                  "; PARM = ",  PARM-FILE-CODE                          
-         CALL  INTRINSIC  "QUIT"  USING  \1\.                           
-                                                                        
-     PERFORM  1000-DETAIL-LOOP.                                         
-     IF  ERROR-CNT       <>  0                                          
-         %GETVARINT(ERROR-VAR-NAME#,JUNK#)                              
-         IF  GETVAR-OK                                                  
-             ADD  ERROR-CNT      TO  JUNK                               
-             %PUTVARINT(ERROR-VAR-NAME#,JUNK#)                          
-         END-IF                                                         
-         IF  NOT  GETVAR-OK                                             
-             DISPLAY  "HAD JCW ERRORS; ERROR-COUNTER VARIABLE "         
-                      "MIGHT NOT BE CORRECT".                           
-                                                                        
-     CLOSE   RTF-IN-FILE                                                
-             RTF-OUT-FILE.                                              
-     STOP RUN.                                                          
- 0000-MAIN-X.  EXIT.                                                    
-**                                                                      
-*************************************                                   
-**                                                                      
- 1000-DETAIL-LOOP            SECTION.                                   
+ PROCEDURE  DIVISION.
+ 0000-MAIN-RTN               SECTION.
+     PERFORM  0010-LOAD-PCL-TABLE.
+     %GETVARINT(HTML-MODE-VAR-NAME#,HTML-MODE-JCW#)
+     IF  GETVAR-OK  AND  ( HTML-MODE-JCW  =  1 )
+         SET  OUTPUT-MODE-HTML      TO  TRUE
+     ELSE
+         SET  OUTPUT-MODE-RTF       TO  TRUE.
+
+**   Batch mode -- see BATCH-MODE-VAR-NAME.  Off by default, since
+**   the normal case is still one RTFFROM/RTFTO pair per run.
+     %GETVARINT(BATCH-MODE-VAR-NAME#,BATCH-MODE-JCW#)
+     IF  GETVAR-OK  AND  ( BATCH-MODE-JCW  =  1 )
+         SET  BATCH-MODE-ON         TO  TRUE
+     ELSE
+         SET  BATCH-MODE-OFF        TO  TRUE.
+
+     IF  BATCH-MODE-ON
+         PERFORM  0110-BATCH-DRIVER
+     ELSE
+         PERFORM  0100-CONVERT-ONE-FILE.
+
+**   Grand total -- in batch mode this is the sum of every per-file
+**   summary DISPLAYed by 0100-CONVERT-ONE-FILE; in a normal
+**   single-pair run it just repeats that one file's numbers.
+     DISPLAY  "HP2RTF RUN TOTALS -- "
+              "RECORDS READ: "     TOTAL-RECS-READ
+              "  WRITTEN: "        TOTAL-RECS-WRITTEN
+              "  PAGES: "          TOTAL-PAGE-CNT
+              "  ERRORS: "         TOTAL-ERROR-CNT.
+     STOP RUN.
+ 0000-MAIN-X.  EXIT.
+**
+*************************************
+**
+ 0010-LOAD-PCL-TABLE         SECTION.
+**   Read PCLMAP-FILE once per run into PCL-MAP-TABLE; it carries the
+**   same ESC-code/RTF-text/HTML-text/action fields as PCLMAP-REC
+**   above, one line per PCL escape code 1210-PCL-LOOKUP knows how to
+**   translate.  Same expectation as every other file this program
+**   opens -- RTFFROM, RTFBATCH, etc. -- it has to exist and be
+**   populated; there is no compiled-in fallback table anymore.
+     MOVE  0                 TO  PCL-MAP-COUNT.
+     OPEN  INPUT     PCLMAP-FILE.
+     IF  PCLMAP-FILE-STATUS      <>  "00"
+         DISPLAY  "HP2RTF: COULD NOT OPEN PCLMAP-FILE; STATUS = "
+                  PCLMAP-FILE-STATUS
+         DISPLAY  "HP2RTF: EQUATE A POPULATED PCLMAP FILE TO THIS "
+                  "JOB AND RERUN -- THERE IS NO BUILT-IN ESCAPE-"
+                  "CODE TABLE ANY MORE"
+         CALL  INTRINSIC  "QUIT"  USING  \1\.
+ 0010-LOAD-NEXT.
+     READ  PCLMAP-FILE
+         AT  END
+             GO TO  0010-LOAD-DONE.
+**   Skip a blank line the way 0110-BATCH-DRIVER skips a blank
+**   BATCH-CTL-REC -- a non-programmer hand-maintains this file, so a
+**   stray blank line is expected, not an error.
+     IF  PCLMAP-REC          =   SPACES
+         GO TO  0010-LOAD-NEXT.
+**   PCL-MAP-CODE only holds 5 bytes -- a code-len outside 1-5 would
+**   either blow up the reference-modified read/write of it in
+**   1210-PCL-LOOKUP/1200-CONTENTS (zero-length is invalid; too long
+**   reads past the field into its neighbor) or be a typo that would
+**   never match anything.  Warn and drop the row rather than load it.
+     IF  PCLMAP-REC-CODE-LEN  <   1  OR  PCLMAP-REC-CODE-LEN  >  5
+         DISPLAY  "HP2RTF: PCLMAP-FILE ROW FOR CODE '"
+                  PCLMAP-REC-CODE  "' HAS BAD CODE-LEN "
+                  PCLMAP-REC-CODE-LEN  " -- ROW IGNORED"
+         GO TO  0010-LOAD-NEXT.
+**   Same reasoning for RTF-LEN/HTML-LEN against PCL-MAP-RTF-TEXT/
+**   PCL-MAP-HTML-TEXT's 14-byte width -- 1200-CONTENTS takes TAG-LEN
+**   straight from these and reference-modifies RTF-OUT-REC with it,
+**   so an oversized typo would read/write past the table's 14-byte
+**   text field instead of failing safely.  0 is valid (means "no
+**   text for this mode"; see the > 0 checks in 1200-CONTENTS).
+     IF  PCLMAP-REC-RTF-LEN   <   0  OR  PCLMAP-REC-RTF-LEN   >  14
+         DISPLAY  "HP2RTF: PCLMAP-FILE ROW FOR CODE '"
+                  PCLMAP-REC-CODE  "' HAS BAD RTF-LEN "
+                  PCLMAP-REC-RTF-LEN  " -- ROW IGNORED"
+         GO TO  0010-LOAD-NEXT.
+     IF  PCLMAP-REC-HTML-LEN  <   0  OR  PCLMAP-REC-HTML-LEN  >  14
+         DISPLAY  "HP2RTF: PCLMAP-FILE ROW FOR CODE '"
+                  PCLMAP-REC-CODE  "' HAS BAD HTML-LEN "
+                  PCLMAP-REC-HTML-LEN  " -- ROW IGNORED"
+         GO TO  0010-LOAD-NEXT.
+     IF  PCL-MAP-COUNT       >=  PCL-MAP-MAX
+         DISPLAY  "HP2RTF: PCLMAP-FILE HAS MORE THAN "  PCL-MAP-MAX
+                  " ENTRIES -- ROWS PAST THE LIMIT ARE IGNORED"
+         DISPLAY  "HP2RTF: RAISE PCL-MAP-MAX AND RECOMPILE TO "
+                  "LOAD THE FULL TABLE"
+         GO TO  0010-LOAD-DONE.
+     ADD   1                 TO  PCL-MAP-COUNT.
+     MOVE  PCLMAP-REC-CODE       TO  PCL-MAP-CODE(PCL-MAP-COUNT).
+     MOVE  PCLMAP-REC-CODE-LEN   TO  PCL-MAP-CODE-LEN(PCL-MAP-COUNT).
+     MOVE  PCLMAP-REC-RTF-TEXT   TO  PCL-MAP-RTF-TEXT(PCL-MAP-COUNT).
+     MOVE  PCLMAP-REC-RTF-LEN    TO  PCL-MAP-RTF-LEN(PCL-MAP-COUNT).
+     MOVE  PCLMAP-REC-HTML-TEXT  TO  PCL-MAP-HTML-TEXT(PCL-MAP-COUNT).
+     MOVE  PCLMAP-REC-HTML-LEN   TO  PCL-MAP-HTML-LEN(PCL-MAP-COUNT).
+     MOVE  PCLMAP-REC-ACTION     TO  PCL-MAP-ACTION(PCL-MAP-COUNT).
+     GO TO  0010-LOAD-NEXT.
+ 0010-LOAD-DONE.
+     CLOSE  PCLMAP-FILE.
+ 0010-LOAD-PCL-TABLE-X.  EXIT.
+**
+*************************************
+**
+ 0100-CONVERT-ONE-FILE       SECTION.
+**   Converts whatever RTFFROM/RTFTO (or RTFFROM/HTMLTO) are currently
+**   equated to.  Called once directly for a normal run, or once per
+**   control-file line by 0110-BATCH-DRIVER with the formal
+**   designators re-equated ahead of each call.
+**
+**   Restart check -- see RESTART-VAR-NAME above.  A prior run that
+**   never reached its own clean finish of this section leaves this
+**   JCW at 0; rather than extend onto a possibly-half-written output
+**   file and double up records, bail out now and let the operator
+**   sort it out.
+     %GETVARINT(RESTART-VAR-NAME#,RESTART-JCW#)
+     IF  GETVAR-OK  AND  ( RESTART-JCW  =  0 )
+         DISPLAY  "HP2RTF: RTF_RESTART JCW IS STILL 0 -- PRIOR RUN "
+                  "DID NOT FINISH CLEANLY; REFUSING TO EXTEND OUTPUT"
+         DISPLAY  "RESTORE THE OUTPUT FILE FROM BACKUP, OR RESET "
+                  "RTF_RESTART TO 1 IF IT IS SAFE TO RERUN"
+**       In batch mode this marker is per BATCH-CTL-FILE line, not
+**       per run -- it only says THIS line's output wasn't finished.
+**       0110-BATCH-DRIVER has no record of which earlier lines in
+**       the control file already completed, so a blanket reset-and-
+**       rerun of the whole batch will OPEN EXTEND (append) onto
+**       those earlier lines' output files a second time.  Only
+**       reset-and-rerun the whole batch if nothing earlier in the
+**       control file has already completed successfully; otherwise
+**       split the control file down to the unfinished lines first.
+**       This guidance makes no sense outside batch mode, so only
+**       show it when BATCH-MODE-ON.
+         IF  BATCH-MODE-ON
+             DISPLAY  "IN BATCH MODE: DO NOT BLANKET RESET-AND-RERUN "
+                      "IF ANY EARLIER BATCH LINE ALREADY COMPLETED "
+                      "-- SPLIT THE CONTROL FILE DOWN TO THE "
+                      "UNFINISHED LINES FIRST"
+         END-IF
+         CALL  INTRINSIC  "QUIT"  USING  \1\.
+
+     MOVE  0                     TO  RESTART-JCW
+     %PUTVARINT(RESTART-VAR-NAME#,RESTART-JCW#)
+
+     MOVE  0                     TO  INPUT-REC-NUM  RECS-WRITTEN-CNT
+                                      PAGE-CNT       ERROR-CNT.
+
+**   These two carry page/spacing state across records within a
+**   file; reset them here too; otherwise in batch mode
+**   (0110-BATCH-DRIVER calling this section once per control-file
+**   line) one file's leftover top-of-page/prespace-or-postspace
+**   state would bleed into the next file's first record.
+     SET  AT-TOP-OF-PAGE            TO  TRUE.
+     SET  WANT-WHAT-SPACING-UNCLEAR TO  TRUE.
+
+**   Same leftover-state problem for the running job header and the
+**   super/subscript position -- without this, a later batch line
+**   for a file with no :JOB line would still get the PRIOR file's
+**   job/author stamped onto every page header, and a file that ends
+**   mid-superscript/subscript would leave the wrong close tag
+**   picked for the NEXT file's first position-off code.
+     SET  NO-JOB-HEADER              TO  TRUE.
+     MOVE  SPACES                TO  JOB-NAME-TEXT    JOB-AUTHOR-TEXT.
+     SET  PCL-POS-NORMAL             TO  TRUE.
+
+     OPEN    INPUT       RTF-IN-FILE.
+     OPEN    EXTEND      RTFERRLOG-FILE.
+     IF  OUTPUT-MODE-HTML
+         OPEN    EXTEND      HTML-OUT-FILE
+**       The RTF "}" written by 1000-WRITE-FINAL pairs with a
+**       "{\rtf1..." header that predates this program and is
+**       pre-seeded into RTFTO by the surrounding job stream; HTMLTO
+**       has no such convention, so the matching "<html><body>" open
+**       has to be written here, once, right after the file is open.
+         MOVE  "<html><body>"      TO  HTML-OUT-REC
+         MOVE  12                  TO  RTF-REC-LEN
+         WRITE   HTML-OUT-REC
+     ELSE
+         OPEN    EXTEND      RTF-OUT-FILE.
+
+     CALL  INTRINSIC  "GETINFO"  USING   INFO-STRING
+                                         INFO-LENGTH
+                                         PARM-FILE-CODE
+                                GIVING   GETINFO-RESULT.
+     IF  GETINFO-RESULT      <>  0
+         DISPLAY  "'GETINFO' INTRINSIC FAILURE; RESULT = "
+                  GETINFO-RESULT
+                  "; INFO-STRING = ",  INFO-STRING
+                  "; INFO-LENGTH = ",  INFO-LENGTH
+                  "; PARM = ",  PARM-FILE-CODE
+         CALL  INTRINSIC  "QUIT"  USING  \1\.
+
+     PERFORM  1000-DETAIL-LOOP.
+     IF  ERROR-CNT       <>  0
+         %GETVARINT(ERROR-VAR-NAME#,JUNK#)
+         IF  GETVAR-OK
+             ADD  ERROR-CNT      TO  JUNK
+             %PUTVARINT(ERROR-VAR-NAME#,JUNK#)
+         END-IF
+         IF  NOT  GETVAR-OK
+             DISPLAY  "HAD JCW ERRORS; ERROR-COUNTER VARIABLE "
+                      "MIGHT NOT BE CORRECT".
+
+     CLOSE   RTF-IN-FILE
+             RTFERRLOG-FILE.
+     IF  OUTPUT-MODE-HTML
+         CLOSE   HTML-OUT-FILE
+     ELSE
+         CLOSE   RTF-OUT-FILE.
+
+**   Conversion summary -- one block per file, to $STDLIST via plain
+**   DISPLAY (same as the JCW-error warning above); folded into the
+**   run totals shown at STOP RUN in 0000-MAIN-RTN.
+     DISPLAY  "HP2RTF CONVERSION SUMMARY -- "
+              "RECORDS READ: "     INPUT-REC-NUM
+              "  WRITTEN: "        RECS-WRITTEN-CNT
+              "  PAGES: "          PAGE-CNT
+              "  ERRORS: "         ERROR-CNT.
+     ADD  INPUT-REC-NUM         TO  TOTAL-RECS-READ.
+     ADD  RECS-WRITTEN-CNT      TO  TOTAL-RECS-WRITTEN.
+     ADD  PAGE-CNT              TO  TOTAL-PAGE-CNT.
+     ADD  ERROR-CNT             TO  TOTAL-ERROR-CNT.
+
+**   Made it to a clean finish -- clear the restart marker so the
+**   next call (or the next run) is allowed to extend the output
+**   file(s) normally.
+     MOVE  1                     TO  RESTART-JCW
+     %PUTVARINT(RESTART-VAR-NAME#,RESTART-JCW#)
+     CONTINUE.
+ 0100-CONVERT-ONE-FILE-X.  EXIT.
+**
+*************************************
+**
+ 0110-BATCH-DRIVER           SECTION.
+**   Batch mode -- BATCH-CTL-FILE carries one pair of actual file
+**   names per line ("input-name output-name", space-delimited);
+**   0100-CONVERT-ONE-FILE is run once per line, with RTFFROM and
+**   RTFTO (or HTMLTO, per OUTPUT-MODE-SW) re-equated via the MPE
+**   "FILE" command ahead of each pass.  A bad FILE command just
+**   skips that line (bumps ERROR-CNT) rather than aborting the run,
+**   so one bad line in the control file doesn't cost the rest of
+**   the batch.
+**
+**   Note -- the restart marker above guards each line's own output
+**   file against a half-finished OPEN EXTEND, but it cannot tell
+**   the next run which lines of the batch already completed; a
+**   rerun after a mid-batch abend will redo any lines that already
+**   finished.  Split the control file if that matters.
+     OPEN    INPUT       BATCH-CTL-FILE.
+ 0110-BATCH-READ.
+     READ    BATCH-CTL-FILE,  AT  END,  GO  TO  0110-BATCH-DONE.
+     IF  ( BATCH-REC-LEN  =  0 )  OR  ( BATCH-CTL-REC  =  SPACES )
+         GO TO  0110-BATCH-READ.
+
+**   ALL SPACE, not a plain SPACE -- a plain delimiter treats each
+**   individual space as its own occurrence, so hand-aligning this
+**   file with more than one space between the two names would
+**   otherwise truncate/empty BATCH-OUT-NAME.
+     UNSTRING  BATCH-CTL-REC  DELIMITED  BY  ALL  SPACE
+             INTO    BATCH-IN-NAME,  BATCH-OUT-NAME.
+
+     MOVE  1                     TO  COMMAND-PTR.
+     STRING  "FILE RTFFROM="     DELIMITED  BY  SIZE
+             BATCH-IN-NAME       DELIMITED  BY  SPACE
+             INTO    COMMAND-STRING
+             WITH    POINTER     COMMAND-PTR.
+     COMPUTE  COMMAND-LEN    =   COMMAND-PTR - 1.
+     CALL  INTRINSIC  "COMMAND"  USING   COMMAND-STRING
+                                         COMMAND-LEN
+                                GIVING   COMMAND-RESULT.
+     IF  COMMAND-RESULT      <>  0
+         DISPLAY  "HP2RTF: COULD NOT EQUATE RTFFROM TO "
+                  BATCH-IN-NAME  "; SKIPPING THIS BATCH LINE"
+         MOVE  "COULD NOT EQUATE RTFFROM -- LINE SKIPPED"
+                             TO  ERRLOG-REASON
+         PERFORM  0060-LOG-BATCH-ERROR
+         GO TO  0110-BATCH-READ.
+
+     MOVE  1                     TO  COMMAND-PTR.
+     IF  OUTPUT-MODE-HTML
+         STRING  "FILE HTMLTO="      DELIMITED  BY  SIZE
+                 BATCH-OUT-NAME      DELIMITED  BY  SPACE
+                 INTO    COMMAND-STRING
+                 WITH    POINTER     COMMAND-PTR
+     ELSE
+         STRING  "FILE RTFTO="       DELIMITED  BY  SIZE
+                 BATCH-OUT-NAME      DELIMITED  BY  SPACE
+                 INTO    COMMAND-STRING
+                 WITH    POINTER     COMMAND-PTR.
+     COMPUTE  COMMAND-LEN    =   COMMAND-PTR - 1.
+     CALL  INTRINSIC  "COMMAND"  USING   COMMAND-STRING
+                                         COMMAND-LEN
+                                GIVING   COMMAND-RESULT.
+     IF  COMMAND-RESULT      <>  0
+         DISPLAY  "HP2RTF: COULD NOT EQUATE OUTPUT FILE TO "
+                  BATCH-OUT-NAME  "; SKIPPING THIS BATCH LINE"
+         MOVE  "COULD NOT EQUATE OUTPUT FILE -- LINE SKIPPED"
+                             TO  ERRLOG-REASON
+         PERFORM  0060-LOG-BATCH-ERROR
+         GO TO  0110-BATCH-READ.
+
+     PERFORM  0100-CONVERT-ONE-FILE.
+     GO TO  0110-BATCH-READ.
+ 0110-BATCH-DONE.
+     CLOSE   BATCH-CTL-FILE.
+ 0110-BATCH-DRIVER-X.  EXIT.
+**
+*************************************
+**
+ 0050-LOG-ERROR               SECTION.
+**   Build one line in RTFERRLOG-FILE recording the input record
+**   number and the reason text moved into ERRLOG-REASON by the
+**   caller, so a nonzero RTF_ERRORS after the run doesn't require
+**   digging through the spool file to find what went wrong.
+**
+     MOVE  INPUT-REC-NUM         TO  ERRLOG-RECNUM-ED.
+     MOVE  1                     TO  ERRLOG-PTR.
+     STRING  "REC "              DELIMITED  BY  SIZE
+             ERRLOG-RECNUM-ED    DELIMITED  BY  SIZE
+             ": "                DELIMITED  BY  SIZE
+             ERRLOG-REASON       DELIMITED  BY  SIZE
+             INTO    ERRLOG-REC
+             WITH    POINTER     ERRLOG-PTR.
+     COMPUTE  ERRLOG-REC-LEN    =   ERRLOG-PTR - 1.
+     WRITE  ERRLOG-REC.
+ 0050-LOG-ERROR-X.  EXIT.
+**
+*************************************
+**
+ 0060-LOG-BATCH-ERROR         SECTION.
+**   A bad FILE-equate in 0110-BATCH-DRIVER skips 0100-CONVERT-ONE-
+**   FILE outright for that control-file line, so none of the usual
+**   per-file error bookkeeping (RTFERRLOG-FILE entry, RTF_ERRORS
+**   JCW bump, TOTAL-ERROR-CNT roll-up) runs for it -- that all lives
+**   inside 0100-CONVERT-ONE-FILE, which this line never reaches, and
+**   ERROR-CNT itself gets zeroed the next time that section runs
+**   (for the following batch line) before anyone rolls it up.  This
+**   paragraph does that bookkeeping directly instead, against
+**   TOTAL-ERROR-CNT, so the error survives.  Caller moves the
+**   reason text into ERRLOG-REASON first.
+     OPEN    EXTEND      RTFERRLOG-FILE.
+     MOVE  1                     TO  ERRLOG-PTR.
+     STRING  "BATCH LINE: "      DELIMITED  BY  SIZE
+             ERRLOG-REASON       DELIMITED  BY  SIZE
+             INTO    ERRLOG-REC
+             WITH    POINTER     ERRLOG-PTR.
+     COMPUTE  ERRLOG-REC-LEN    =   ERRLOG-PTR - 1.
+     WRITE  ERRLOG-REC.
+     CLOSE   RTFERRLOG-FILE.
+     ADD     1                TO  TOTAL-ERROR-CNT.
+     %GETVARINT(ERROR-VAR-NAME#,JUNK#)
+     IF  GETVAR-OK
+         ADD  1              TO  JUNK
+         %PUTVARINT(ERROR-VAR-NAME#,JUNK#)
+     END-IF
+     IF  NOT  GETVAR-OK
+         DISPLAY  "HAD JCW ERRORS; ERROR-COUNTER VARIABLE "
+                  "MIGHT NOT BE CORRECT".
+ 0060-LOG-BATCH-ERROR-X.  EXIT.
+**
+*************************************
+**
+ 1000-DETAIL-LOOP            SECTION.
 **   Skip 1 or 2 junk records at start of a CCTL file; then             
 **   read 1st rec, and convert form-feed (& unknown cctl?) to           
 **   no-space.                                                          
 **                                                                      
 **   Always eat the 1st rec of a spool file (forms-msg or empty)        
 **                                                                      
-     IF  PARM-FILE-CODE-SPOOL                                           
-         READ  RTF-IN-FILE,  AT END                                     
-             DISPLAY  "ERROR READING SPOOL-FILE 1ST REC"                
-             ADD  1          TO  ERROR-CNT                              
-             GO TO  1000-WRITE-FINAL.                                   
-                                                                        
- 1000-READ-FIRST-REAL-REC.                                              
-     READ  RTF-IN-FILE,  AT  END                                        
-         DISPLAY "ERROR READING 1ST REC"                                
-         ADD  1              TO  ERROR-CNT                              
-         GO TO  1000-WRITE-FINAL.                                       
-                                                                        
-     IF  INPUT-LEN           =   0                                      
-         GO TO   1000-READ-FIRST-REAL-REC.                              
+     IF  PARM-FILE-CODE-SPOOL
+         READ  RTF-IN-FILE,  AT END
+             MOVE  "ERROR READING SPOOL-FILE 1ST REC"  TO  ERRLOG-REASON
+             PERFORM  0050-LOG-ERROR
+             ADD  1          TO  ERROR-CNT
+             GO TO  1000-WRITE-FINAL.
+     ADD  1          TO  INPUT-REC-NUM.
+
+ 1000-READ-FIRST-REAL-REC.
+     READ  RTF-IN-FILE,  AT  END
+         MOVE  "ERROR READING 1ST REC"  TO  ERRLOG-REASON
+         PERFORM  0050-LOG-ERROR
+         ADD  1              TO  ERROR-CNT
+         GO TO  1000-WRITE-FINAL.
+     ADD  1              TO  INPUT-REC-NUM.
+
+     IF  INPUT-LEN           =   0
+         GO TO   1000-READ-FIRST-REAL-REC.
                                                                         
      MOVE  RTF-IN-REC(1:1)       TO  CCTL-BYTE.                         
      IF  CCTL-WANT-POSTSPACE                                            
@@ -171,10 +670,11 @@ $CONTROL  LOCON
      IF  NOT  PARM-FILE-CODE-SPOOL                                      
 *---*    DISPLAY  "non-spool file"                                      
          SET  NOT-STDLIST        TO  TRUE                               
-     ELSE,   IF  RTF-IN-REC(2:5)     =   ":JOB "                        
-*---*    DISPLAY  "stdlist"                                             
-         SET  IS-STDLIST         TO  TRUE                               
-     ELSE                                                               
+     ELSE,   IF  RTF-IN-REC(2:5)     =   ":JOB "
+*---*    DISPLAY  "stdlist"
+         SET  IS-STDLIST         TO  TRUE
+         PERFORM  1050-WRITE-JOB-HEADER
+     ELSE
 *---*    DISPLAY  "spool file (not stdlist)"                            
          SET  NOT-STDLIST        TO  TRUE.                              
                                                                         
@@ -200,25 +700,45 @@ $CONTROL  LOCON
          OR  ( RTF-IN-REC(2: INPUT-LEN - 1)  =   SPACES )               
              GO TO  1000-READ-NEXT-REC.                                 
                                                                         
-     MOVE  1                 TO  OUT-PTR.                               
-     IF  WANT-PRESPACE                                                  
-         PERFORM  1100-SPACING                                          
-         PERFORM  1200-CONTENTS                                         
-     ELSE                                                               
-         PERFORM  1200-CONTENTS                                         
-         PERFORM  1100-SPACING.                                         
-                                                                        
-                                                                        
-**   Write output                                                       
-     COMPUTE  RTF-REC-LEN    =   OUT-PTR - 1.                           
-     WRITE  RTF-OUT-REC.                                                
-                                                                        
-**   Read next input                                                    
- 1000-READ-NEXT-REC.                                                    
-     READ    RTF-IN-FILE                                                
-         AT END,     GO TO   1000-WRITE-FINAL.                          
-                                                                        
-     IF  INPUT-LEN       =   0                                          
+     MOVE  1                 TO  OUT-PTR.
+     IF  WANT-PRESPACE
+         PERFORM  1100-SPACING
+         PERFORM  1200-CONTENTS
+     ELSE
+         PERFORM  1200-CONTENTS
+         PERFORM  1100-SPACING.
+
+**   Close off the bold opened for an overprinted (CCTL-ZERO) line --
+**   see 1100-SPACING -- now that its content has been copied in.
+     IF  OVERPRINT-ON
+         IF  OUTPUT-MODE-HTML
+             STRING  "</b>"  DELIMITED  BY  SIZE
+                 INTO    RTF-OUT-REC
+                 WITH    POINTER     OUT-PTR
+         ELSE
+             STRING  "\b0 "  DELIMITED  BY  SIZE
+                 INTO    RTF-OUT-REC
+                 WITH    POINTER     OUT-PTR
+         END-IF
+         SET  OVERPRINT-OFF     TO  TRUE.
+
+**   Write output
+     COMPUTE  RTF-REC-LEN    =   OUT-PTR - 1.
+     IF  OUTPUT-MODE-HTML
+         MOVE  RTF-OUT-REC(1:RTF-REC-LEN)
+                             TO  HTML-OUT-REC(1:RTF-REC-LEN)
+         WRITE  HTML-OUT-REC
+     ELSE
+         WRITE  RTF-OUT-REC.
+     ADD  1                 TO  RECS-WRITTEN-CNT.
+
+**   Read next input
+ 1000-READ-NEXT-REC.
+     READ    RTF-IN-FILE
+         AT END,     GO TO   1000-WRITE-FINAL.
+     ADD  1              TO  INPUT-REC-NUM.
+
+     IF  INPUT-LEN       =   0                                      
          GO TO  1000-READ-NEXT-REC                                      
 *???*    SET  CCTL-SINGLE        TO  TRUE                               
      ELSE                                                               
@@ -233,128 +753,315 @@ $CONTROL  LOCON
                                                                         
      GO TO  1000-PROCESS-REC.                                           
                                                                         
- 1000-WRITE-FINAL.                                                      
-     MOVE  "}"       TO  RTF-OUT-REC.                                   
-     MOVE  1         TO  RTF-REC-LEN.                                   
-     WRITE   RTF-OUT-REC.                                               
- 1000-DETAIL-X.  EXIT.                                                  
-**                                                                      
-*****************************************                               
-**                                                                      
- 1100-SPACING                SECTION.                                   
-**   Set RTF equiv of the CCTL code; set OUT-PTR to next byte.          
-     IF  CCTL-NORMAL-SPACING                                            
-         COMPUTE  JUNK   =   ( CCTL-CODE - 128 )  *  4                  
-         MOVE  SPACING-CODES(1:JUNK)                                    
-                                 TO  RTF-OUT-REC(OUT-PTR:JUNK)          
-         ADD  JUNK       TO  OUT-PTR                                    
-         MOVE  " "       TO  RTF-OUT-REC(OUT-PTR:1)                     
-         ADD     1       TO  OUT-PTR                                    
-         GO TO  1100-DONE-SPACING-X.                                    
-     IF  CCTL-FF                                                        
-         MOVE  "\page "  TO  RTF-OUT-REC(OUT-PTR:6)                     
-         ADD   6         TO  OUT-PTR                                    
-         GO TO  1100-DONE-SPACING-X.                                    
-     IF  CCTL-NO-SPACE-NO-RETURN                                        
-         GO TO  1100-DONE-SPACING-X.                                    
-                                                                        
-**   Ideally, would have sth below to make it go to column 1            
-**   and overprint.                                                     
-     IF  CCTL-ZERO                                                      
-         GO TO  1100-DONE-SPACING-X.                                    
-                                                                        
-     IF  CCTL-DOUBLE                                                    
-         STRING  "\par\par "                                            
-             DELIMITED  BY  SIZE     INTO    RTF-OUT-REC                
-             WITH    POINTER     OUT-PTR                                
-         GO TO  1100-DONE-SPACING-X.                                    
-     IF  CCTL-TRIPLE                                                    
-         STRING  "\par\par\par "                                        
-             DELIMITED  BY  SIZE     INTO    RTF-OUT-REC                
-             WITH    POINTER     OUT-PTR                                
-         GO TO  1100-DONE-SPACING-X.                                    
-                                                                        
-                                                                        
-**                                                                      
-**   If there are any codes that should be recognized only in           
-**   non-spool files, activate the following, and put the codes         
-**   in question AFTER it.                                              
-**                                                                      
-*===*IF  PARM-FILE-CODE-SPOOL                                           
-*===*    MOVE  "\par "       TO  RTF-OUT-REC(OUT-PTR:5)                 
-*===*    ADD   5             TO  OUT-PTR                                
-*===*    GO TO  1100-DONE-SPACING-X.                                    
-                                                                        
-                                                                        
-     STRING  "\par "                                                    
-         DELIMITED  BY  SIZE     INTO    RTF-OUT-REC                    
-         WITH    POINTER     OUT-PTR.                                   
- 1100-DONE-SPACING-X.  EXIT.                                            
-**                                                                      
-********************************************                            
-**                                                                      
- 1200-CONTENTS                       SECTION.                           
-**   Build the rest of the output rec, copying input & converting       
-**   some PCL esc-codes to RTF as we go.                                
-                                                                        
-*__*                                                                    
-*__* Following is the 'SLOW' version that converts some special         
-*__* codes like boldface, underlining, italics, \ { and }.              
-*__*                                                                    
-     MOVE  2             TO  SUB.                                       
- 1200-NEXT-BYTE.                                                        
-     IF  SUB             <=  INPUT-LEN                                  
-         IF  RTF-IN-REC(SUB:1)       =   ESC                            
-             IF  RTF-IN-REC(SUB + 1:4)   =   PCL-BOLD-ON                
-                 MOVE  "\b "         TO  RTF-OUT-REC(OUT-PTR:3)         
-                 ADD   3             TO  OUT-PTR                        
-                 ADD   5             TO  SUB                            
-                 GO  TO  1200-NEXT-BYTE                                 
-             END-IF                                                     
-             IF  RTF-IN-REC(SUB + 1:4)   =   PCL-BOLD-OFF               
-                 MOVE  "\b0 "        TO  RTF-OUT-REC(OUT-PTR:4)         
-                 ADD   4             TO  OUT-PTR                        
-                 ADD   5             TO  SUB                            
-                 GO  TO  1200-NEXT-BYTE                                 
-             END-IF                                                     
-                                                                        
-             IF  RTF-IN-REC(SUB + 1:4)   =   PCL-ITALICS-ON             
-                 MOVE  "\i "         TO  RTF-OUT-REC(OUT-PTR:3)         
-                 ADD   3             TO  OUT-PTR                        
-                 ADD   5             TO  SUB                            
-                 GO  TO  1200-NEXT-BYTE                                 
-             END-IF                                                     
-             IF  RTF-IN-REC(SUB + 1:4)   =   PCL-ITALICS-OFF            
-                 MOVE  "\i0 "        TO  RTF-OUT-REC(OUT-PTR:4)         
-                 ADD   4             TO  OUT-PTR                        
-                 ADD   5             TO  SUB                            
-                 GO  TO  1200-NEXT-BYTE                                 
-             END-IF                                                     
-                                                                        
-             IF  RTF-IN-REC(SUB + 1:3)   =   PCL-UNDER-ON               
-                 MOVE  "\ul "        TO  RTF-OUT-REC(OUT-PTR:4)         
-                 ADD   4             TO  OUT-PTR                        
-                 ADD   4             TO  SUB                            
-                 GO  TO  1200-NEXT-BYTE                                 
-             END-IF                                                     
-             IF  RTF-IN-REC(SUB + 1:3)   =   PCL-UNDER-OFF              
-                 MOVE  "\ul0 "       TO  RTF-OUT-REC(OUT-PTR:5)         
-                 ADD   5             TO  OUT-PTR                        
-                 ADD   4             TO  SUB                            
-                 GO  TO  1200-NEXT-BYTE                                 
-             END-IF                                                     
-         END-IF                                                         
-                                                                        
-         IF  RTF-IN-REC(SUB:1)       =   "\"                            
-             MOVE  "\\"              TO  RTF-OUT-REC(OUT-PTR:2)         
-             ADD  2                  TO  OUT-PTR                        
-             ADD  1                  TO  SUB                            
-             GO TO  1200-NEXT-BYTE                                      
-         END-IF                                                         
-         IF  RTF-IN-REC(SUB:1)       =   "{"                            
-             MOVE  "\{"              TO  RTF-OUT-REC(OUT-PTR:2)         
-             ADD  2                  TO  OUT-PTR                        
-             ADD  1                  TO  SUB                            
+ 1000-WRITE-FINAL.
+     IF  OUTPUT-MODE-HTML
+         MOVE  "</body></html>"     TO  HTML-OUT-REC
+         MOVE  14                   TO  RTF-REC-LEN
+         WRITE   HTML-OUT-REC
+     ELSE
+         MOVE  "}"       TO  RTF-OUT-REC
+         MOVE  1         TO  RTF-REC-LEN
+         WRITE   RTF-OUT-REC.
+ 1000-DETAIL-X.  EXIT.
+**
+*****************************************
+**
+ 1050-WRITE-JOB-HEADER       SECTION.
+**   The stdlist ":JOB " line names the job/user/account that produced
+**   this listing; split that into a job name and a "user.account"
+**   author off the first comma/semicolon, write both out as one
+**   document-metadata record up front -- an RTF \info/\title+\author
+**   group, or an HTML comment -- instead of just using the line to
+**   drive the IS-STDLIST spacing switch and otherwise letting it
+**   fall through as an ordinary line of body text.  Also remembers
+**   them (HAVE-JOB-HEADER-SW) so 1150-PAGE-HEADER can repeat them as
+**   a running header at the top of every later page.
+     IF  INPUT-LEN       >   6
+         MOVE  RTF-IN-REC(7:INPUT-LEN - 6)   TO  JOB-INFO-TEXT
+     ELSE
+         MOVE  SPACES                        TO  JOB-INFO-TEXT.
+
+     MOVE  SPACES                TO  JOB-NAME-TEXT    JOB-AUTHOR-TEXT.
+     UNSTRING  JOB-INFO-TEXT     DELIMITED  BY  ","  OR  ";"
+             INTO    JOB-NAME-TEXT,  JOB-AUTHOR-TEXT.
+     SET  HAVE-JOB-HEADER        TO  TRUE.
+
+     MOVE  1                     TO  OUT-PTR.
+     IF  OUTPUT-MODE-HTML
+         STRING  "<!-- JOB: "        DELIMITED  BY  SIZE
+                 JOB-NAME-TEXT       DELIMITED  BY  SPACE
+                 "  AUTHOR: "        DELIMITED  BY  SIZE
+                 JOB-AUTHOR-TEXT     DELIMITED  BY  SPACE
+                 " -->"              DELIMITED  BY  SIZE
+                 INTO    RTF-OUT-REC
+                 WITH    POINTER     OUT-PTR
+     ELSE
+         STRING  "{\info{\title "   DELIMITED  BY  SIZE
+                 JOB-NAME-TEXT      DELIMITED  BY  SPACE
+                 "}{\author "       DELIMITED  BY  SIZE
+                 JOB-AUTHOR-TEXT    DELIMITED  BY  SPACE
+                 "}}"               DELIMITED  BY  SIZE
+                 INTO    RTF-OUT-REC
+                 WITH    POINTER     OUT-PTR.
+
+     COMPUTE  RTF-REC-LEN    =   OUT-PTR - 1.
+     IF  OUTPUT-MODE-HTML
+         MOVE  RTF-OUT-REC(1:RTF-REC-LEN)
+                             TO  HTML-OUT-REC(1:RTF-REC-LEN)
+         WRITE  HTML-OUT-REC
+     ELSE
+         WRITE  RTF-OUT-REC.
+     ADD  1                     TO  RECS-WRITTEN-CNT.
+ 1050-WRITE-JOB-HEADER-X.  EXIT.
+**
+*****************************************
+**
+ 1100-SPACING                SECTION.
+**   Set RTF (or, in HTML mode, HTML) equiv of the CCTL code; set
+**   OUT-PTR to next byte.
+     IF  NOT  CCTL-FF
+         SET  NOT-AT-TOP-OF-PAGE    TO  TRUE.
+
+     IF  CCTL-NORMAL-SPACING
+         COMPUTE  JUNK   =   ( CCTL-CODE - 128 )  *  4
+         IF  OUTPUT-MODE-HTML
+             MOVE  HTML-SPACING-CODES(1:JUNK)
+                                 TO  RTF-OUT-REC(OUT-PTR:JUNK)
+         ELSE
+             MOVE  SPACING-CODES(1:JUNK)
+                                 TO  RTF-OUT-REC(OUT-PTR:JUNK)
+         END-IF
+         ADD  JUNK       TO  OUT-PTR
+         MOVE  " "       TO  RTF-OUT-REC(OUT-PTR:1)
+         ADD     1       TO  OUT-PTR
+         GO TO  1100-DONE-SPACING-X.
+     IF  CCTL-CONDITIONAL-FF
+**       Eject only if we are not already sitting at the top of a
+**       page -- otherwise this would turn into an extra blank page
+**       that never printed on the original spool listing.
+         IF  NOT-AT-TOP-OF-PAGE
+             IF  OUTPUT-MODE-HTML
+                 MOVE  HTML-PAGE-BREAK  TO  RTF-OUT-REC(OUT-PTR:4)
+                 ADD   4                 TO  OUT-PTR
+             ELSE
+                 MOVE  "\page "  TO  RTF-OUT-REC(OUT-PTR:6)
+                 ADD   6         TO  OUT-PTR
+             END-IF
+             SET  AT-TOP-OF-PAGE    TO  TRUE
+             ADD  1                 TO  PAGE-CNT
+             PERFORM  1150-PAGE-HEADER
+         END-IF
+         GO TO  1100-DONE-SPACING-X.
+     IF  CCTL-UNCONDITIONAL-FF
+         IF  OUTPUT-MODE-HTML
+             MOVE  HTML-PAGE-BREAK  TO  RTF-OUT-REC(OUT-PTR:4)
+             ADD   4                 TO  OUT-PTR
+         ELSE
+             MOVE  "\page "  TO  RTF-OUT-REC(OUT-PTR:6)
+             ADD   6         TO  OUT-PTR
+         END-IF
+         SET  AT-TOP-OF-PAGE    TO  TRUE
+         ADD  1                 TO  PAGE-CNT
+         PERFORM  1150-PAGE-HEADER
+         GO TO  1100-DONE-SPACING-X.
+     IF  CCTL-NO-SPACE-NO-RETURN
+         GO TO  1100-DONE-SPACING-X.
+
+**   No column-1-and-overprint addressing in RTF/HTML -- render the
+**   overprinted line in bold instead, merged onto the same paragraph
+**   as the line under it (no \par/<br> emitted here means this
+**   line's text runs right on from the previous one).  The bold-open
+**   itself is NOT emitted here, since 1100-SPACING can run before or
+**   after 1200-CONTENTS depending on WANT-PRESPACE/WANT-POSTSPACE --
+**   it has to be anchored to the start of the text it wraps, so
+**   1200-CONTENTS emits it itself, right before copying the content
+**   in.  The matching bold-off is appended once that copy is done,
+**   back in 1000-PROCESS-REC, the same way regardless of order.
+     IF  CCTL-ZERO
+         GO TO  1100-DONE-SPACING-X.
+
+     IF  CCTL-DOUBLE
+         IF  OUTPUT-MODE-HTML
+             STRING  "<br><br> "
+                 DELIMITED  BY  SIZE     INTO    RTF-OUT-REC
+                 WITH    POINTER     OUT-PTR
+         ELSE
+             STRING  "\par\par "
+                 DELIMITED  BY  SIZE     INTO    RTF-OUT-REC
+                 WITH    POINTER     OUT-PTR
+         END-IF
+         GO TO  1100-DONE-SPACING-X.
+     IF  CCTL-TRIPLE
+         IF  OUTPUT-MODE-HTML
+             STRING  "<br><br><br> "
+                 DELIMITED  BY  SIZE     INTO    RTF-OUT-REC
+                 WITH    POINTER     OUT-PTR
+         ELSE
+             STRING  "\par\par\par "
+                 DELIMITED  BY  SIZE     INTO    RTF-OUT-REC
+                 WITH    POINTER     OUT-PTR
+         END-IF
+         GO TO  1100-DONE-SPACING-X.
+
+
+**
+**   If there are any codes that should be recognized only in
+**   non-spool files, activate the following, and put the codes
+**   in question AFTER it.
+**
+*===*IF  PARM-FILE-CODE-SPOOL
+*===*    MOVE  "\par "       TO  RTF-OUT-REC(OUT-PTR:5)
+*===*    ADD   5             TO  OUT-PTR
+*===*    GO TO  1100-DONE-SPACING-X.
+
+
+     IF  OUTPUT-MODE-HTML
+         STRING  "<br> "
+             DELIMITED  BY  SIZE     INTO    RTF-OUT-REC
+             WITH    POINTER     OUT-PTR
+     ELSE
+         STRING  "\par "
+             DELIMITED  BY  SIZE     INTO    RTF-OUT-REC
+             WITH    POINTER     OUT-PTR.
+ 1100-DONE-SPACING-X.  EXIT.
+**
+*****************************************
+**
+ 1150-PAGE-HEADER            SECTION.
+**   Repeats the job/author metadata 1050-WRITE-JOB-HEADER captured
+**   as a running header at the top of each new page; PERFORMed from
+**   this section's own page-eject handling above.  A no-op for a
+**   file with no stdlist ":JOB " line, since HAVE-JOB-HEADER-SW is
+**   never set.
+     IF  HAVE-JOB-HEADER
+         IF  OUTPUT-MODE-HTML
+             STRING  "<b>"              DELIMITED  BY  SIZE
+                     JOB-NAME-TEXT      DELIMITED  BY  SPACE
+                     " -- "             DELIMITED  BY  SIZE
+                     JOB-AUTHOR-TEXT    DELIMITED  BY  SPACE
+                     "</b><br>"         DELIMITED  BY  SIZE
+                     INTO    RTF-OUT-REC
+                     WITH    POINTER    OUT-PTR
+         ELSE
+             STRING  "\b "              DELIMITED  BY  SIZE
+                     JOB-NAME-TEXT      DELIMITED  BY  SPACE
+                     " -- "             DELIMITED  BY  SIZE
+                     JOB-AUTHOR-TEXT    DELIMITED  BY  SPACE
+                     "\b0 \par "        DELIMITED  BY  SIZE
+                     INTO    RTF-OUT-REC
+                     WITH    POINTER    OUT-PTR
+         END-IF.
+ 1150-PAGE-HEADER-X.  EXIT.
+**
+*****************************************
+**
+ 1200-CONTENTS                       SECTION.
+**   Build the rest of the output rec, copying input & converting
+**   some PCL esc-codes to RTF as we go.
+
+*__*
+*__* Following is the 'SLOW' version that converts some special
+*__* codes like boldface, underlining, italics, \ { and }.
+*__*
+**   CCTL-ZERO's bold-open has to be the very first thing written for
+**   this record's content, regardless of whether 1100-SPACING ran
+**   before or after this section -- see the comment on CCTL-ZERO in
+**   1100-SPACING.
+     IF  CCTL-ZERO
+         IF  OUTPUT-MODE-HTML
+             STRING  "<b>"   DELIMITED  BY  SIZE
+                 INTO    RTF-OUT-REC
+                 WITH    POINTER     OUT-PTR
+         ELSE
+             STRING  "\b "   DELIMITED  BY  SIZE
+                 INTO    RTF-OUT-REC
+                 WITH    POINTER     OUT-PTR
+         END-IF
+         SET  OVERPRINT-ON      TO  TRUE.
+
+     MOVE  2             TO  SUB.
+ 1200-NEXT-BYTE.
+     IF  SUB             <=  INPUT-LEN
+         IF  RTF-IN-REC(SUB:1)       =   ESC
+             PERFORM  1210-PCL-LOOKUP
+             IF  PCL-MAP-FOUND-IDX      >   0
+                 IF  OUTPUT-MODE-HTML
+                     IF  PCL-MAP-HTML-LEN(PCL-MAP-FOUND-IDX) > 0
+                         MOVE  PCL-MAP-HTML-LEN(PCL-MAP-FOUND-IDX)
+                                             TO  TAG-LEN
+                         MOVE  PCL-MAP-HTML-TEXT(PCL-MAP-FOUND-IDX)
+                             TO  RTF-OUT-REC(OUT-PTR:TAG-LEN)
+                         ADD   TAG-LEN               TO  OUT-PTR
+                     END-IF
+                     IF  PCL-MAP-ACTION-CLEAR-POS(PCL-MAP-FOUND-IDX)
+                         IF  PCL-POS-SUPER
+                             MOVE  HTML-SUPER-OFF
+                                         TO  RTF-OUT-REC(OUT-PTR:6)
+                             ADD   6                 TO  OUT-PTR
+                         END-IF
+                         IF  PCL-POS-SUB
+                             MOVE  HTML-SUB-OFF
+                                         TO  RTF-OUT-REC(OUT-PTR:6)
+                             ADD   6                 TO  OUT-PTR
+                         END-IF
+                     END-IF
+                 ELSE
+                     IF  PCL-MAP-RTF-LEN(PCL-MAP-FOUND-IDX) > 0
+                         MOVE  PCL-MAP-RTF-LEN(PCL-MAP-FOUND-IDX)
+                                             TO  TAG-LEN
+                         MOVE  PCL-MAP-RTF-TEXT(PCL-MAP-FOUND-IDX)
+                             TO  RTF-OUT-REC(OUT-PTR:TAG-LEN)
+                         ADD   TAG-LEN               TO  OUT-PTR
+                     END-IF
+                 END-IF
+                 IF  PCL-MAP-ACTION-SET-SUPER(PCL-MAP-FOUND-IDX)
+                     SET  PCL-POS-SUPER     TO  TRUE
+                 END-IF
+                 IF  PCL-MAP-ACTION-SET-SUB(PCL-MAP-FOUND-IDX)
+                     SET  PCL-POS-SUB       TO  TRUE
+                 END-IF
+                 IF  PCL-MAP-ACTION-CLEAR-POS(PCL-MAP-FOUND-IDX)
+                     SET  PCL-POS-NORMAL    TO  TRUE
+                 END-IF
+                 ADD   PCL-MAP-CODE-LEN(PCL-MAP-FOUND-IDX), 1   TO  SUB
+                 GO  TO  1200-NEXT-BYTE
+             END-IF
+         END-IF
+
+         IF  OUTPUT-MODE-HTML
+             IF  RTF-IN-REC(SUB:1)       =   "&"
+                 MOVE  "&amp;"           TO  RTF-OUT-REC(OUT-PTR:5)
+                 ADD  5                  TO  OUT-PTR
+                 ADD  1                  TO  SUB
+                 GO TO  1200-NEXT-BYTE
+             END-IF
+             IF  RTF-IN-REC(SUB:1)       =   "<"
+                 MOVE  "&lt;"            TO  RTF-OUT-REC(OUT-PTR:4)
+                 ADD  4                  TO  OUT-PTR
+                 ADD  1                  TO  SUB
+                 GO TO  1200-NEXT-BYTE
+             END-IF
+             IF  RTF-IN-REC(SUB:1)       =   ">"
+                 MOVE  "&gt;"            TO  RTF-OUT-REC(OUT-PTR:4)
+                 ADD  4                  TO  OUT-PTR
+                 ADD  1                  TO  SUB
+                 GO TO  1200-NEXT-BYTE
+             END-IF
+             MOVE  RTF-IN-REC(SUB:1)     TO  RTF-OUT-REC(OUT-PTR:1)
+             ADD   1                     TO  SUB,    OUT-PTR
+             GO  TO  1200-NEXT-BYTE
+         END-IF
+
+         IF  RTF-IN-REC(SUB:1)       =   "\"
+             MOVE  "\\"              TO  RTF-OUT-REC(OUT-PTR:2)
+             ADD  2                  TO  OUT-PTR
+             ADD  1                  TO  SUB
+             GO TO  1200-NEXT-BYTE
+         END-IF
+         IF  RTF-IN-REC(SUB:1)       =   "{"
+             MOVE  "\{"              TO  RTF-OUT-REC(OUT-PTR:2)
+             ADD  2                  TO  OUT-PTR
+             ADD  1                  TO  SUB
              GO TO  1200-NEXT-BYTE                                      
          END-IF                                                         
          IF  RTF-IN-REC(SUB:1)       =   "}"                            
@@ -385,3 +1092,24 @@ $CONTROL  LOCON
 *__* italics, or underlining, etc.  Use at your own risk.               
 *__*                                                                    
  1200-CONTENTS-X.  EXIT.
+**
+*************************************
+**
+ 1210-PCL-LOOKUP             SECTION.
+**   Linear scan of PCL-MAP-TABLE for an entry whose code matches the
+**   bytes right after the ESC just seen at RTF-IN-REC(SUB:1).  Sets
+**   PCL-MAP-FOUND-IDX to the matching entry's subscript, or 0 if
+**   none of the PCLMAP-FILE-loaded codes match (1200-CONTENTS then
+**   just copies the ESC byte through like any other character).
+     MOVE  0                 TO  PCL-MAP-FOUND-IDX.
+     MOVE  1                 TO  PCL-MAP-IDX.
+     PERFORM  UNTIL  PCL-MAP-IDX  >  PCL-MAP-COUNT
+                     OR      PCL-MAP-FOUND-IDX  >  0
+         MOVE  PCL-MAP-CODE-LEN(PCL-MAP-IDX)      TO  TAG-LEN
+         IF  RTF-IN-REC(SUB + 1:TAG-LEN)
+                 =   PCL-MAP-CODE(PCL-MAP-IDX)(1:TAG-LEN)
+             MOVE  PCL-MAP-IDX       TO  PCL-MAP-FOUND-IDX
+         END-IF
+         ADD  1                  TO  PCL-MAP-IDX
+     END-PERFORM.
+ 1210-PCL-LOOKUP-X.  EXIT.
